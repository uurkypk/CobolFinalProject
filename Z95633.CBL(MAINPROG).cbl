@@ -10,8 +10,16 @@
            SELECT OUT-FILE
               ASSIGN TO OUTFILE
               FILE STATUS IS OUT-ST.
+           SELECT CHK-FILE
+              ASSIGN TO CHKFILE
+              FILE STATUS IS CHK-ST.
        DATA DIVISION.
        FILE SECTION.
+       FD  CHK-FILE RECORDING MODE F.
+       01  CHK-REC.
+           05 CHK-COUNT             PIC 9(09).
+           05 CHK-TOTALS            PIC X(119).
+
        FD  OUT-FILE RECORDING MODE F.
        01  OUT-REC.
            05 OUT-ID               PIC 9(05).
@@ -21,7 +29,7 @@
            05 OUT-FIL2             PIC X(04).
            05 OUT-RETURN-CODE      PIC 9(02).
            05 FILLER               PIC X(02) VALUE SPACES.
-           05 OUT-ACIKLAMA         PIC X(30).
+           05 OUT-ACIKLAMA         PIC X(42).
            05 OUT-FNAME-FROM       PIC X(15).
            05 OUT-FNAME-TO         PIC X(15).
            05 OUT-LNAME-FROM       PIC X(15).
@@ -32,6 +40,10 @@
           05 INP-ISLEM-TIPI        PIC X(01).
           05 INP-ID                PIC X(05).
           05 INP-DVZ               PIC X(03).
+          05 INP-FNAME             PIC X(15).
+          05 INP-LNAME             PIC X(15).
+          05 INP-DATE              PIC 9(07).
+          05 INP-BALANCE           PIC S9(15).
 
        WORKING-STORAGE SECTION.
        01  WS-HATA.
@@ -46,29 +58,88 @@
               88 INP-SUCCESS                 VALUE 00 97.
            05 WS-SUB-AREA.
               07 WS-SUB-FUNC       PIC X(01).
-                 88 WS-ISLEM-TIPI-VALID      VALUE 'R' 'U' 'W' 'D'.
+                 88 WS-ISLEM-TIPI-VALID
+                    VALUE 'R' 'U' 'W' 'D' 'B' 'N'.
                  88 WS-FUNC-WRITE            VALUE 'W'.
                  88 WS-FUNC-READ             VALUE 'R'.
                  88 WS-FUNC-UPDATE           VALUE 'U'.
                  88 WS-FUNC-DELETE           VALUE 'D'.
+                 88 WS-FUNC-BALANCE          VALUE 'B'.
+                 88 WS-FUNC-NAMELOOKUP       VALUE 'N'.
               07 WS-SUB-ID         PIC 9(05).
               07 WS-SUB-DVZ        PIC 9(03).
               07 WS-SUB-RC         PIC 9(02).
-              07 WS-SUB-DATA       PIC X(30).
+              07 WS-SUB-DATA       PIC X(42).
               07 WS-FNAME-FROM     PIC X(15).
               07 WS-FNAME-TO       PIC X(15).
               07 WS-LNAME-FROM     PIC X(15).
               07 WS-LNAME-TO       PIC X(15).
+              07 WS-OPEN-FNAME     PIC X(15).
+              07 WS-OPEN-LNAME     PIC X(15).
+              07 WS-OPEN-DATE      PIC 9(07).
+              07 WS-OPEN-BALANCE   PIC S9(15).
+       01  WS-CONTROL-TOTALS.
+           05 WS-CNT-READ          PIC 9(07) VALUE 0.
+           05 WS-CNT-WRITE         PIC 9(07) VALUE 0.
+           05 WS-CNT-UPDATE        PIC 9(07) VALUE 0.
+           05 WS-CNT-DELETE        PIC 9(07) VALUE 0.
+           05 WS-CNT-INVALID       PIC 9(07) VALUE 0.
+           05 WS-CNT-RC23-READ     PIC 9(07) VALUE 0.
+           05 WS-CNT-RC23-WRITE    PIC 9(07) VALUE 0.
+           05 WS-CNT-RC23-UPDATE   PIC 9(07) VALUE 0.
+           05 WS-CNT-RC23-DELETE   PIC 9(07) VALUE 0.
+           05 WS-CNT-RC24-WRITE    PIC 9(07) VALUE 0.
+           05 WS-CNT-RC24-UPDATE   PIC 9(07) VALUE 0.
+           05 WS-CNT-BALANCE       PIC 9(07) VALUE 0.
+           05 WS-CNT-RC23-BALANCE  PIC 9(07) VALUE 0.
+           05 WS-CNT-RC24-BALANCE  PIC 9(07) VALUE 0.
+           05 WS-CNT-NAMELOOKUP    PIC 9(07) VALUE 0.
+           05 WS-CNT-RC23-NAMELOOKUP PIC 9(07) VALUE 0.
+           05 WS-CNT-RC25-NAMELOOKUP PIC 9(07) VALUE 0.
+       01  WS-TRAILER-DET.
+           05 TRL-LABEL            PIC X(25).
+           05 FILLER               PIC X(05) VALUE SPACES.
+           05 TRL-COUNT            PIC ZZZZZZ9.
+           05 FILLER               PIC X(80) VALUE SPACES.
+       01  WS-CHECKPOINT-AREA.
+           05 CHK-ST                PIC 9(02).
+              88 CHK-ST-SUCC                 VALUE 00 97.
+           05 WS-CKPT-INTERVAL      PIC 9(05) VALUE 5000.
+           05 WS-REC-COUNT          PIC 9(09) VALUE 0.
+           05 WS-RESTART-COUNT      PIC 9(09) VALUE 0.
+           05 WS-SKIP-SUB           PIC 9(09) VALUE 0.
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM H140-READ-CHECKPOINT.
            PERFORM H100-OPEN-FILES.
+           PERFORM H150-CHECK-RESTART.
            PERFORM H200-PROCESS UNTIL INP-EOF.
            PERFORM H999-PROGRAM-EXIT.
            STOP RUN.
 
+       H140-READ-CHECKPOINT.
+           OPEN INPUT CHK-FILE.
+           IF CHK-ST-SUCC
+              READ CHK-FILE
+                 AT END
+                    MOVE 0 TO WS-RESTART-COUNT
+                 NOT AT END
+                    MOVE CHK-COUNT  TO WS-RESTART-COUNT
+                    MOVE CHK-TOTALS TO WS-CONTROL-TOTALS
+              END-READ
+              CLOSE CHK-FILE
+           ELSE
+              MOVE 0 TO WS-RESTART-COUNT
+           END-IF.
+           MOVE WS-RESTART-COUNT TO WS-REC-COUNT.
+
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
-           OPEN OUTPUT OUT-FILE.
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND OUT-FILE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+           END-IF.
            IF NOT INP-SUCCESS
               DISPLAY 'GIRDI DOSYASI ACILMIYOR'
               STOP RUN
@@ -79,23 +150,64 @@
            END-IF.
        H100-END. EXIT.
 
+       H150-CHECK-RESTART.
+           IF WS-RESTART-COUNT > 0
+              DISPLAY 'RESTART: SKIPPING ALREADY-COMMITTED RECORDS: '
+                 WS-RESTART-COUNT
+              PERFORM VARYING WS-SKIP-SUB FROM 1 BY 1
+                 UNTIL WS-SKIP-SUB > WS-RESTART-COUNT OR INP-EOF
+                 READ INP-FILE
+                    AT END
+                       SET INP-EOF TO TRUE
+                 END-READ
+              END-PERFORM
+           END-IF.
+
        H200-PROCESS.
            READ INP-FILE
            NOT AT END
               MOVE INP-ISLEM-TIPI TO   WS-SUB-FUNC
-              MOVE INP-ID         TO   WS-SUB-ID
-              MOVE INP-DVZ        TO   WS-SUB-DVZ
+              IF WS-FUNC-NAMELOOKUP
+                 MOVE ZEROS       TO   WS-SUB-ID
+                 MOVE ZEROS       TO   WS-SUB-DVZ
+              ELSE
+                 MOVE INP-ID      TO   WS-SUB-ID
+                 MOVE INP-DVZ     TO   WS-SUB-DVZ
+              END-IF
+              MOVE INP-FNAME      TO   WS-OPEN-FNAME
+              MOVE INP-LNAME      TO   WS-OPEN-LNAME
+              MOVE INP-DATE       TO   WS-OPEN-DATE
+              MOVE INP-BALANCE    TO   WS-OPEN-BALANCE
               PERFORM H300-SUBPROG
+              ADD 1 TO WS-REC-COUNT
+              IF FUNCTION MOD(WS-REC-COUNT, WS-CKPT-INTERVAL) = 0
+                 PERFORM H160-WRITE-CHECKPOINT
+              END-IF
            END-READ.
 
+       H160-WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNT      TO CHK-COUNT.
+           MOVE WS-CONTROL-TOTALS TO CHK-TOTALS.
+           OPEN OUTPUT CHK-FILE.
+           IF NOT CHK-ST-SUCC
+              DISPLAY 'CHECKPOINT DOSYASI ACILMIYOR'
+              STOP RUN
+           END-IF.
+           WRITE CHK-REC.
+           CLOSE CHK-FILE.
+
        H300-SUBPROG.
            CALL WS-SUBPROG USING WS-SUB-AREA.
            MOVE SPACES TO OUT-REC.
            MOVE INP-ISLEM-TIPI   TO  OUT-ISLEM-TIPI.
-           MOVE INP-ID           TO  OUT-ID.
-           MOVE INP-DVZ          TO  OUT-DVZ.
+           IF WS-FUNC-NAMELOOKUP
+              MOVE ZEROS         TO  OUT-ID
+              MOVE ZEROS         TO  OUT-DVZ
+           ELSE
+              MOVE INP-ID        TO  OUT-ID
+              MOVE INP-DVZ       TO  OUT-DVZ
+           END-IF.
            MOVE WS-SUB-RC        TO  OUT-RETURN-CODE.
-      *    MOVE WS-SUB-DATA      TO  OUT-ACIKLAMA.
            MOVE WS-FNAME-FROM    TO  OUT-FNAME-FROM.
            MOVE WS-FNAME-TO      TO  OUT-FNAME-TO.
            MOVE WS-LNAME-FROM    TO  OUT-LNAME-FROM.
@@ -108,43 +220,164 @@
            IF WS-ISLEM-TIPI-VALID
               EVALUATE WS-SUB-FUNC,
                  WHEN 'R'
+                    ADD 1 TO WS-CNT-READ
                     IF WS-SUB-RC = 23
+                       ADD 1 TO WS-CNT-RC23-READ
                        MOVE 'KAYIT BULUNAMADI' TO OUT-ACIKLAMA
                     ELSE
-                       MOVE 'KAYIT OKUNDU'     TO OUT-ACIKLAMA
+                       MOVE WS-SUB-DATA        TO OUT-ACIKLAMA
                     END-IF,
                     SET WS-FUNC-READ TO TRUE
                     MOVE 'READ' TO OUT-ISLEM-TIPI,
                  WHEN 'U'
+                    ADD 1 TO WS-CNT-UPDATE
                     IF WS-SUB-RC = 23
+                       ADD 1 TO WS-CNT-RC23-UPDATE
                        MOVE 'KAYIT BULUNAMADI' TO OUT-ACIKLAMA
                     ELSE
-                       MOVE 'KAYIT GUNCELLENDI' TO OUT-ACIKLAMA
+                       IF WS-SUB-RC = 24
+                          ADD 1 TO WS-CNT-RC24-UPDATE
+                          MOVE 'GECERSIZ DOVIZ KODU' TO OUT-ACIKLAMA
+                       ELSE
+                          MOVE WS-SUB-DATA        TO OUT-ACIKLAMA
+                       END-IF
                     END-IF
                     SET WS-FUNC-UPDATE TO TRUE
                     MOVE 'UPDATE' TO OUT-ISLEM-TIPI,
                  WHEN 'W'
+                    ADD 1 TO WS-CNT-WRITE
                     IF WS-SUB-RC = 23
+                       ADD 1 TO WS-CNT-RC23-WRITE
                        MOVE 'KAYIT ZATEN VAR'  TO OUT-ACIKLAMA
                     ELSE
-                       MOVE 'KAYIT EKLENDI'    TO OUT-ACIKLAMA
+                       IF WS-SUB-RC = 24
+                          ADD 1 TO WS-CNT-RC24-WRITE
+                          MOVE 'GECERSIZ DOVIZ KODU' TO OUT-ACIKLAMA
+                       ELSE
+                          MOVE WS-SUB-DATA        TO OUT-ACIKLAMA
+                       END-IF
                     END-IF
                     SET WS-FUNC-WRITE TO TRUE
                     MOVE 'WRITE' TO OUT-ISLEM-TIPI
                  WHEN 'D'
+                    ADD 1 TO WS-CNT-DELETE
                     IF WS-SUB-RC = 23
+                       ADD 1 TO WS-CNT-RC23-DELETE
                        MOVE 'KAYIT BULUNAMADI' TO OUT-ACIKLAMA
                     ELSE
-                       MOVE 'KAYIT SILINDI'    TO OUT-ACIKLAMA
+                       MOVE WS-SUB-DATA        TO OUT-ACIKLAMA
                     END-IF
                     SET WS-FUNC-READ TO TRUE
-                    MOVE 'DELETE' TO OUT-ISLEM-TIPI
+                    MOVE 'DELETE' TO OUT-ISLEM-TIPI,
+                 WHEN 'B'
+                    ADD 1 TO WS-CNT-BALANCE
+                    IF WS-SUB-RC = 23
+                       ADD 1 TO WS-CNT-RC23-BALANCE
+                       MOVE 'KAYIT BULUNAMADI' TO OUT-ACIKLAMA
+                    ELSE
+                       IF WS-SUB-RC = 24
+                          ADD 1 TO WS-CNT-RC24-BALANCE
+                          MOVE 'GECERSIZ DOVIZ KODU' TO OUT-ACIKLAMA
+                       ELSE
+                          MOVE WS-SUB-DATA        TO OUT-ACIKLAMA
+                       END-IF
+                    END-IF
+                    SET WS-FUNC-BALANCE TO TRUE
+                    MOVE 'BALANCE' TO OUT-ISLEM-TIPI
+                 WHEN 'N'
+                    ADD 1 TO WS-CNT-NAMELOOKUP
+                    IF WS-SUB-RC = 23
+                       ADD 1 TO WS-CNT-RC23-NAMELOOKUP
+                       MOVE 'KAYIT BULUNAMADI' TO OUT-ACIKLAMA
+                    ELSE
+                       IF WS-SUB-RC = 25
+                          ADD 1 TO WS-CNT-RC25-NAMELOOKUP
+                          MOVE 'BIRDEN FAZLA KAYIT BULUNDU'
+                                                  TO OUT-ACIKLAMA
+                       ELSE
+                          MOVE WS-SUB-ID          TO OUT-ID
+                          MOVE WS-SUB-DVZ         TO OUT-DVZ
+                          MOVE WS-SUB-DATA        TO OUT-ACIKLAMA
+                       END-IF
+                    END-IF
+                    SET WS-FUNC-NAMELOOKUP TO TRUE
+                    MOVE 'NAMELOOKUP' TO OUT-ISLEM-TIPI
               END-EVALUATE
               WRITE OUT-REC
            ELSE
+              ADD 1 TO WS-CNT-INVALID
               MOVE WS-SUB-FUNC TO WS-GECERSIZ-ISL
               WRITE OUT-REC FROM WS-HATA
            END-IF.
        H999-PROGRAM-EXIT.
+           PERFORM H950-PRINT-TOTALS.
+           PERFORM H170-RESET-CHECKPOINT.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
+
+       H170-RESET-CHECKPOINT.
+           MOVE 0     TO CHK-COUNT.
+           MOVE ZEROS TO CHK-TOTALS.
+           OPEN OUTPUT CHK-FILE.
+           IF NOT CHK-ST-SUCC
+              DISPLAY 'CHECKPOINT DOSYASI ACILMIYOR'
+              STOP RUN
+           END-IF.
+           WRITE CHK-REC.
+           CLOSE CHK-FILE.
+
+       H950-PRINT-TOTALS.
+           MOVE SPACES              TO WS-TRAILER-DET.
+           MOVE '*** CONTROL TOTALS ***' TO TRL-LABEL.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'TRANSACTIONS READ'   TO TRL-LABEL.
+           MOVE WS-CNT-READ           TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'TRANSACTIONS WRITTEN' TO TRL-LABEL.
+           MOVE WS-CNT-WRITE          TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'TRANSACTIONS UPDATED' TO TRL-LABEL.
+           MOVE WS-CNT-UPDATE         TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'TRANSACTIONS DELETED' TO TRL-LABEL.
+           MOVE WS-CNT-DELETE         TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'INVALID ISLEM TIPI'  TO TRL-LABEL.
+           MOVE WS-CNT-INVALID        TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'READ RC23 (NOT FOUND)' TO TRL-LABEL.
+           MOVE WS-CNT-RC23-READ      TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'WRITE RC23 (DUP)'    TO TRL-LABEL.
+           MOVE WS-CNT-RC23-WRITE     TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'UPDATE RC23 (NOT FOUND)' TO TRL-LABEL.
+           MOVE WS-CNT-RC23-UPDATE    TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'DELETE RC23 (NOT FOUND)' TO TRL-LABEL.
+           MOVE WS-CNT-RC23-DELETE    TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'WRITE RC24 (BAD DVZ)'  TO TRL-LABEL.
+           MOVE WS-CNT-RC24-WRITE     TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'UPDATE RC24 (BAD DVZ)' TO TRL-LABEL.
+           MOVE WS-CNT-RC24-UPDATE    TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'TRANSACTIONS BALANCE-ADJ' TO TRL-LABEL.
+           MOVE WS-CNT-BALANCE        TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'BAL-ADJ RC23 (NOT FOUND)' TO TRL-LABEL.
+           MOVE WS-CNT-RC23-BALANCE   TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'BAL-ADJ RC24 (BAD DVZ)' TO TRL-LABEL.
+           MOVE WS-CNT-RC24-BALANCE   TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'NAME LOOKUPS'        TO TRL-LABEL.
+           MOVE WS-CNT-NAMELOOKUP     TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'NAMELOOKUP RC23 (NOT FOUND)' TO TRL-LABEL.
+           MOVE WS-CNT-RC23-NAMELOOKUP TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
+           MOVE 'NAMELOOKUP RC25 (AMBIGUOUS)' TO TRL-LABEL.
+           MOVE WS-CNT-RC25-NAMELOOKUP TO TRL-COUNT.
+           WRITE OUT-REC FROM WS-TRAILER-DET.
