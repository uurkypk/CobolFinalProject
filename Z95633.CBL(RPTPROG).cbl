@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTPROG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE
+              ASSIGN TO IDXFILE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS IDX-KEY
+              FILE STATUS IS IDX-ST.
+           SELECT WORK-FILE
+              ASSIGN TO "SRTWK01".
+           SELECT SRT-FILE
+              ASSIGN TO SRTFILE
+              FILE STATUS IS SRT-ST.
+           SELECT REP-FILE
+              ASSIGN TO REPFILE
+              FILE STATUS IS REP-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+       01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID            PIC S9(5) COMP-3.
+              05 IDX-DVZ           PIC S9(3) COMP.
+           03 IDX-FNAME            PIC X(15).
+           03 IDX-LNAME            PIC X(15).
+           03 IDX-DATE             PIC S9(07) COMP-3.
+           03 IDX-BALANCE          PIC S9(15) COMP-3.
+
+       SD  WORK-FILE.
+       01  WK-REC.
+           03 WK-KEY.
+              05 WK-ID             PIC S9(5) COMP-3.
+              05 WK-DVZ            PIC S9(3) COMP.
+           03 WK-FNAME             PIC X(15).
+           03 WK-LNAME             PIC X(15).
+           03 WK-DATE              PIC S9(07) COMP-3.
+           03 WK-BALANCE           PIC S9(15) COMP-3.
+
+       FD  SRT-FILE RECORDING MODE F.
+       01  SRT-REC.
+           03 SRT-KEY.
+              05 SRT-ID            PIC S9(5) COMP-3.
+              05 SRT-DVZ           PIC S9(3) COMP.
+           03 SRT-FNAME            PIC X(15).
+           03 SRT-LNAME            PIC X(15).
+           03 SRT-DATE             PIC S9(07) COMP-3.
+           03 SRT-BALANCE          PIC S9(15) COMP-3.
+
+       FD  REP-FILE RECORDING MODE F.
+       01  REP-REC                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 IDX-ST                PIC 9(02).
+           05 SRT-ST                PIC 9(02).
+              88 SRT-SUCCESS                  VALUE 00 97.
+           05 REP-ST                PIC 9(02).
+              88 REP-SUCCESS                  VALUE 00 97.
+           05 WS-EOF                PIC X(01) VALUE 'N'.
+              88 WS-EOF-YES                   VALUE 'Y'.
+           05 WS-FIRST-REC          PIC X(01) VALUE 'Y'.
+              88 WS-FIRST-REC-YES             VALUE 'Y'.
+           05 WS-PREV-DVZ           PIC S9(3) COMP VALUE 0.
+           05 WS-SUBTOTAL           PIC S9(15) COMP-3 VALUE 0.
+           05 WS-PAGE-NO            PIC 9(04) VALUE 0.
+
+       01  WS-HEAD1-LINE.
+           05 FILLER                PIC X(01)  VALUE SPACES.
+           05 FILLER                PIC X(40)  VALUE
+              'CUSTOMER MASTER LISTING / STATEMENT'.
+           05 FILLER                PIC X(10)  VALUE '  PAGE NO:'.
+           05 HD1-PAGE-NO           PIC ZZZ9.
+           05 FILLER                PIC X(77)  VALUE SPACES.
+
+       01  WS-HEAD2-LINE.
+           05 FILLER                PIC X(01)  VALUE SPACES.
+           05 FILLER                PIC X(20)  VALUE 'CURRENCY (DVZ) :'.
+           05 HD2-DVZ               PIC ZZ9.
+           05 FILLER                PIC X(111) VALUE SPACES.
+
+       01  WS-HEAD3-LINE.
+           05 FILLER                PIC X(01)  VALUE SPACES.
+           05 FILLER                PIC X(07)  VALUE 'ACCT ID'.
+           05 FILLER                PIC X(05)  VALUE SPACES.
+           05 FILLER                PIC X(03)  VALUE 'DVZ'.
+           05 FILLER                PIC X(04)  VALUE SPACES.
+           05 FILLER                PIC X(15)  VALUE 'FIRST NAME'.
+           05 FILLER                PIC X(02)  VALUE SPACES.
+           05 FILLER                PIC X(15)  VALUE 'LAST NAME'.
+           05 FILLER                PIC X(02)  VALUE SPACES.
+           05 FILLER                PIC X(08)  VALUE 'OPEN DT'.
+           05 FILLER                PIC X(04)  VALUE SPACES.
+           05 FILLER                PIC X(16)  VALUE 'BALANCE'.
+           05 FILLER                PIC X(50)  VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05 FILLER                PIC X(01)  VALUE SPACES.
+           05 DET-ID                PIC ZZZZ9.
+           05 FILLER                PIC X(07)  VALUE SPACES.
+           05 DET-DVZ               PIC ZZ9.
+           05 FILLER                PIC X(04)  VALUE SPACES.
+           05 DET-FNAME             PIC X(15).
+           05 FILLER                PIC X(02)  VALUE SPACES.
+           05 DET-LNAME             PIC X(15).
+           05 FILLER                PIC X(02)  VALUE SPACES.
+           05 DET-DATE              PIC 9(07).
+           05 FILLER                PIC X(05)  VALUE SPACES.
+           05 DET-BALANCE           PIC -(15)9.
+           05 FILLER                PIC X(44)  VALUE SPACES.
+
+       01  WS-SUBTOT-LINE.
+           05 FILLER                PIC X(01)  VALUE SPACES.
+           05 FILLER                PIC X(16)  VALUE
+              'DVZ SUBTOTAL : '.
+           05 SUB-DVZ               PIC ZZ9.
+           05 FILLER                PIC X(03)  VALUE SPACES.
+           05 SUB-BALANCE           PIC -(15)9.
+           05 FILLER                PIC X(94)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-INITIALIZE.
+           PERFORM H200-READ-SRT.
+           PERFORM H300-PROCESS UNTIL WS-EOF-YES.
+           PERFORM H900-FINISH.
+           STOP RUN.
+
+       H100-INITIALIZE.
+           SORT WORK-FILE
+              ON ASCENDING KEY WK-DVZ WK-ID
+              USING IDX-FILE
+              GIVING SRT-FILE.
+           OPEN INPUT SRT-FILE.
+           IF NOT SRT-SUCCESS
+              DISPLAY 'SIRALAMA DOSYASI ACILMIYOR'
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT REP-FILE.
+           IF NOT REP-SUCCESS
+              DISPLAY 'RAPOR DOSYASI ACILMIYOR'
+              STOP RUN
+           END-IF.
+
+       H200-READ-SRT.
+           READ SRT-FILE
+              AT END
+                 SET WS-EOF-YES TO TRUE
+           END-READ.
+
+       H300-PROCESS.
+           IF WS-FIRST-REC-YES
+              MOVE SRT-DVZ       TO WS-PREV-DVZ
+              MOVE 'N'           TO WS-FIRST-REC
+              PERFORM H500-PRINT-HEADERS
+           ELSE
+              IF SRT-DVZ NOT = WS-PREV-DVZ
+                 PERFORM H600-PRINT-SUBTOTAL
+                 MOVE SRT-DVZ    TO WS-PREV-DVZ
+                 PERFORM H500-PRINT-HEADERS
+              END-IF
+           END-IF.
+           PERFORM H700-PRINT-DETAIL.
+           ADD SRT-BALANCE TO WS-SUBTOTAL.
+           PERFORM H200-READ-SRT.
+
+       H500-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO HD1-PAGE-NO.
+           MOVE SRT-DVZ    TO HD2-DVZ.
+           WRITE REP-REC FROM WS-HEAD1-LINE AFTER ADVANCING PAGE.
+           WRITE REP-REC FROM WS-HEAD2-LINE AFTER ADVANCING 2.
+           WRITE REP-REC FROM WS-HEAD3-LINE AFTER ADVANCING 1.
+           MOVE 0 TO WS-SUBTOTAL.
+
+       H700-PRINT-DETAIL.
+           MOVE SRT-ID      TO DET-ID.
+           MOVE SRT-DVZ     TO DET-DVZ.
+           MOVE SRT-FNAME   TO DET-FNAME.
+           MOVE SRT-LNAME   TO DET-LNAME.
+           MOVE SRT-DATE    TO DET-DATE.
+           MOVE SRT-BALANCE TO DET-BALANCE.
+           WRITE REP-REC FROM WS-DETAIL-LINE AFTER ADVANCING 1.
+
+       H600-PRINT-SUBTOTAL.
+           MOVE WS-PREV-DVZ TO SUB-DVZ.
+           MOVE WS-SUBTOTAL TO SUB-BALANCE.
+           WRITE REP-REC FROM WS-SUBTOT-LINE AFTER ADVANCING 2.
+
+       H900-FINISH.
+           IF NOT WS-FIRST-REC-YES
+              PERFORM H600-PRINT-SUBTOTAL
+           END-IF.
+           CLOSE SRT-FILE.
+           CLOSE REP-FILE.
