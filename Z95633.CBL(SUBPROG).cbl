@@ -6,11 +6,36 @@
            SELECT IDX-FILE
               ASSIGN TO IDXFILE
               ORGANIZATION IS INDEXED
-              ACCESS MODE IS RANDOM
+              ACCESS MODE IS DYNAMIC
               RECORD KEY IS IDX-KEY
+              ALTERNATE RECORD KEY IS IDX-LNAME WITH DUPLICATES
               FILE STATUS IS IDX-ST.
+           SELECT CUR-FILE
+              ASSIGN TO CURFILE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS CUR-CODE
+              FILE STATUS IS CUR-ST.
+           SELECT AUD-FILE
+              ASSIGN TO AUDFILE
+              FILE STATUS IS AUD-ST.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUR-FILE.
+       01  CUR-REC.
+           03 CUR-CODE              PIC S9(3) COMP.
+           03 CUR-NAME              PIC X(20).
+
+       FD  AUD-FILE RECORDING MODE F.
+       01  AUD-REC.
+           03 AUD-ID                PIC 9(05).
+           03 AUD-DVZ                PIC 9(03).
+           03 AUD-TIMESTAMP          PIC X(14).
+           03 AUD-FNAME-FROM         PIC X(15).
+           03 AUD-FNAME-TO           PIC X(15).
+           03 AUD-LNAME-FROM         PIC X(15).
+           03 AUD-LNAME-TO           PIC X(15).
+
        FD  IDX-FILE.
        01  IDX-REC.
            03 IDX-KEY.
@@ -33,6 +58,16 @@
        01 WS-IDX-FLAG.
           03 IDX-ST               PIC 9(02).
              88 IDX-ST-SUCC       VALUE 00 97.
+       01 WS-CUR-FLAG.
+          03 CUR-ST               PIC 9(02).
+             88 CUR-ST-SUCC       VALUE 00 97.
+       01 WS-AUD-FLAG.
+          03 AUD-ST               PIC 9(02).
+             88 AUD-ST-SUCC       VALUE 00 97.
+             88 AUD-ST-NOFILE     VALUE 35.
+       01 WS-CUR-OK                PIC X(01) VALUE 'Y'.
+          88 CUR-DVZ-VALID         VALUE 'Y'.
+          88 CUR-DVZ-INVALID       VALUE 'N'.
        01 WS-DISHAT               PIC 9.
           88 WS-DISHATD           VALUE 1.
        01 WS-UPDP.
@@ -41,6 +76,30 @@
           03 WS-BOYUT             PIC 9(3).
        01 WS-NAMEB                PIC X(35).
        01 WS-STRPOI               PIC 999.
+       01 WS-UPDL.
+          03 WS-LNAMET            PIC X(15).
+          03 WS-UNSTRL            PIC 9(3).
+          03 WS-BOYUTL            PIC 9(3).
+       01 WS-LNAMEB               PIC X(35).
+       01 WS-STRPOIL              PIC 999.
+       01 WS-CORR-SUB             PIC 9(02).
+       01 WS-CORRECTION-VALUES.
+          05 FILLER               PIC X(02) VALUE '0O'.
+          05 FILLER               PIC X(02) VALUE '1I'.
+          05 FILLER               PIC X(02) VALUE '5S'.
+          05 FILLER               PIC X(02) VALUE '8B'.
+          05 FILLER               PIC X(02) VALUE '2Z'.
+       01 WS-CORRECTION-TABLE REDEFINES WS-CORRECTION-VALUES.
+          05 WS-CORR-ENTRY OCCURS 5 TIMES.
+             10 WS-CORR-FROM      PIC X(01).
+             10 WS-CORR-TO        PIC X(01).
+       01 WS-BAL-DISP              PIC -(15)9.
+       01 WS-BAL-FROM              PIC S9(15) COMP-3.
+       01 WS-BAL-TO                PIC S9(15) COMP-3.
+       01 WS-BAL-FROM-DISP         PIC -(15)9.
+       01 WS-BAL-TO-DISP           PIC -(15)9.
+       01 WS-LOOKUP-ID             PIC S9(5) COMP-3.
+       01 WS-LOOKUP-DVZ            PIC S9(3) COMP.
        LINKAGE SECTION.
        01 LS-SUB-AREA.
           05 LS-SUB-FUNC    PIC X(01).
@@ -48,14 +107,20 @@
              88 LS-FUNC-READ             VALUE 'R'.
              88 LS-FUNC-UPDATE           VALUE 'U'.
              88 LS-FUNC-DELETE           VALUE 'D'.
+             88 LS-FUNC-BALANCE          VALUE 'B'.
+             88 LS-FUNC-NAMELOOKUP       VALUE 'N'.
           05 LS-SUB-ID      PIC 9(05).
           05 LS-SUB-DVZ     PIC 9(03).
           05 LS-SUB-RC      PIC 9(02).
-          05 LS-SUB-DATA    PIC X(30).
+          05 LS-SUB-DATA    PIC X(42).
           05 LS-FNAME-FROM  PIC X(15).
           05 LS-FNAME-TO    PIC X(15).
           05 LS-LNAME-FROM  PIC X(15).
           05 LS-LNAME-TO    PIC X(15).
+          05 LS-OPEN-FNAME  PIC X(15).
+          05 LS-OPEN-LNAME  PIC X(15).
+          05 LS-OPEN-DATE   PIC 9(07).
+          05 LS-OPEN-BALANCE PIC S9(15).
        PROCEDURE DIVISION USING LS-SUB-AREA.
        0000-MAIN.
            PERFORM INIT-PAR.
@@ -71,6 +136,10 @@
                  PERFORM WRIT-PAR,
               WHEN 'U'
                  PERFORM UPDT-PAR,
+              WHEN 'B'
+                 PERFORM BALN-PAR,
+              WHEN 'N'
+                 PERFORM NAME-LOOKUP-PAR,
               WHEN OTHER
                  DISPLAY "GECERSIZ"
            END-EVALUATE.
@@ -99,30 +168,136 @@
               NOT INVALID
                  PERFORM NOT-INVALID-PAR
            END-DELETE.
-       UPDT-PAR.
-           PERFORM READ-PAR.
-
-           MOVE    IDX-FNAME    TO   WS-IDX-FNAME
-           MOVE    IDX-LNAME    TO   WS-IDX-LNAME
-           MOVE    WS-IDX-FNAME TO   LS-FNAME-FROM.
-           MOVE    WS-IDX-LNAME TO   LS-LNAME-FROM.
-
-           INSPECT WS-IDX-LNAME REPLACING ALL 'E' BY 'I'
-           INSPECT WS-IDX-LNAME REPLACING ALL 'A' BY 'E'
-           COMPUTE WS-BOYUT = LENGTH OF WS-IDX-FNAME
-           PERFORM BOSLUK-UPD
-                                 UNTIL WS-UNSTR > WS-BOYUT.
-           MOVE    WS-NAMEB     TO IDX-FNAME
-           MOVE    WS-IDX-LNAME TO IDX-LNAME
-           MOVE    WS-NAMEB     TO LS-FNAME-TO
-           MOVE    WS-IDX-LNAME TO LS-LNAME-TO.
-
-           REWRITE IDX-REC
+       NAME-LOOKUP-PAR.
+           MOVE LS-OPEN-LNAME TO IDX-LNAME.
+           START IDX-FILE KEY IS = IDX-LNAME
               INVALID KEY
                  PERFORM INVALID-PAR
               NOT INVALID
-                 MOVE 00 TO LS-SUB-RC
-           END-REWRITE.
+                 READ IDX-FILE NEXT RECORD
+                    AT END
+                       PERFORM INVALID-PAR
+                    NOT AT END
+                       IF IDX-LNAME NOT = LS-OPEN-LNAME
+                          PERFORM INVALID-PAR
+                       ELSE
+                          MOVE 0       TO WS-DISHAT
+                          MOVE IDX-ID  TO WS-LOOKUP-ID
+                          MOVE IDX-DVZ TO WS-LOOKUP-DVZ
+                          READ IDX-FILE NEXT RECORD
+                             AT END
+                                CONTINUE
+                             NOT AT END
+                                IF IDX-LNAME = LS-OPEN-LNAME
+                                   PERFORM AMBIGUOUS-NAME-PAR
+                                END-IF
+                          END-READ
+                          IF NOT WS-DISHATD
+                             MOVE WS-LOOKUP-ID  TO IDX-ID
+                             MOVE WS-LOOKUP-DVZ TO IDX-DVZ
+                             READ IDX-FILE KEY IS IDX-KEY
+                                INVALID KEY
+                                   PERFORM INVALID-PAR
+                                NOT INVALID
+                                   MOVE IDX-ID  TO LS-SUB-ID
+                                   MOVE IDX-DVZ TO LS-SUB-DVZ
+                                   PERFORM NOT-INVALID-PAR
+                             END-READ
+                          END-IF
+                       END-IF
+                 END-READ
+           END-START.
+
+       AMBIGUOUS-NAME-PAR.
+           SET WS-DISHATD    TO   TRUE.
+           MOVE    25        TO   LS-SUB-RC.
+           MOVE    SPACES    TO   LS-FNAME-FROM.
+           MOVE    SPACES    TO   LS-FNAME-TO.
+           MOVE    SPACES    TO   LS-LNAME-FROM.
+           MOVE    SPACES    TO   LS-LNAME-TO.
+           MOVE    SPACES    TO   LS-SUB-DATA.
+
+       UPDT-PAR.
+           PERFORM READ-PAR.
+           IF NOT WS-DISHATD
+              PERFORM CUR-VALID-PAR
+              IF CUR-DVZ-INVALID
+                 PERFORM INVALID-CUR-PAR
+              ELSE
+                 MOVE    IDX-BALANCE  TO   WS-BAL-FROM
+                 MOVE    IDX-FNAME    TO   WS-IDX-FNAME
+                 MOVE    IDX-LNAME    TO   WS-IDX-LNAME
+                 MOVE    WS-IDX-FNAME TO   LS-FNAME-FROM
+                 MOVE    WS-IDX-LNAME TO   LS-LNAME-FROM
+
+                 PERFORM VARYING WS-CORR-SUB FROM 1 BY 1
+                                       UNTIL WS-CORR-SUB > 5
+                    INSPECT WS-IDX-LNAME REPLACING ALL
+                       WS-CORR-FROM (WS-CORR-SUB) BY
+                       WS-CORR-TO   (WS-CORR-SUB)
+                 END-PERFORM
+                 COMPUTE WS-BOYUT = LENGTH OF WS-IDX-FNAME
+                 PERFORM BOSLUK-UPD
+                                       UNTIL WS-UNSTR > WS-BOYUT
+                 COMPUTE WS-BOYUTL = LENGTH OF WS-IDX-LNAME
+                 PERFORM BOSLUK-UPD-LNAME
+                                       UNTIL WS-UNSTRL > WS-BOYUTL
+                 MOVE    WS-NAMEB     TO IDX-FNAME
+                 MOVE    WS-LNAMEB    TO IDX-LNAME
+                 MOVE    WS-NAMEB     TO LS-FNAME-TO
+                 MOVE    WS-LNAMEB    TO LS-LNAME-TO
+
+                 REWRITE IDX-REC
+                    INVALID KEY
+                       PERFORM INVALID-PAR
+                    NOT INVALID
+                       MOVE 00 TO LS-SUB-RC
+                       MOVE IDX-BALANCE TO WS-BAL-TO
+                       PERFORM BUILD-UPDATE-DATA-PAR
+                       PERFORM WRITE-AUDIT-PAR
+                 END-REWRITE
+              END-IF
+           END-IF.
+
+       BALN-PAR.
+           PERFORM READ-PAR.
+           IF NOT WS-DISHATD
+              PERFORM CUR-VALID-PAR
+              IF CUR-DVZ-INVALID
+                 PERFORM INVALID-CUR-PAR
+              ELSE
+                 MOVE    IDX-BALANCE TO WS-BAL-FROM
+                 COMPUTE IDX-BALANCE = IDX-BALANCE + LS-OPEN-BALANCE
+                 MOVE    IDX-BALANCE TO WS-BAL-TO
+                 REWRITE IDX-REC
+                    INVALID KEY
+                       PERFORM INVALID-PAR
+                    NOT INVALID
+                       MOVE 00 TO LS-SUB-RC
+                       PERFORM BUILD-UPDATE-DATA-PAR
+                 END-REWRITE
+              END-IF
+           END-IF.
+
+       BUILD-UPDATE-DATA-PAR.
+           MOVE WS-BAL-FROM TO WS-BAL-FROM-DISP.
+           MOVE WS-BAL-TO   TO WS-BAL-TO-DISP.
+           MOVE SPACES TO LS-SUB-DATA.
+           STRING  'OLD:'         DELIMITED SIZE
+                   WS-BAL-FROM-DISP DELIMITED SIZE
+                   ' NEW:'        DELIMITED SIZE
+                   WS-BAL-TO-DISP DELIMITED SIZE
+                   INTO LS-SUB-DATA.
+
+       WRITE-AUDIT-PAR.
+           MOVE LS-SUB-ID          TO AUD-ID.
+           MOVE LS-SUB-DVZ         TO AUD-DVZ.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AUD-TIMESTAMP.
+           MOVE LS-FNAME-FROM      TO AUD-FNAME-FROM.
+           MOVE LS-FNAME-TO        TO AUD-FNAME-TO.
+           MOVE LS-LNAME-FROM      TO AUD-LNAME-FROM.
+           MOVE LS-LNAME-TO        TO AUD-LNAME-TO.
+           WRITE AUD-REC.
 
        BOSLUK-UPD.
            UNSTRING WS-IDX-FNAME
@@ -137,26 +312,47 @@
            END-STRING.
            MOVE SPACES TO WS-FNAMET.
 
+       BOSLUK-UPD-LNAME.
+           UNSTRING WS-IDX-LNAME
+               DELIMITED BY ALL SPACE
+               INTO WS-LNAMET
+               WITH POINTER WS-UNSTRL
+           END-UNSTRING.
+
+           STRING WS-LNAMET DELIMITED BY SPACES
+               INTO WS-LNAMEB
+               WITH POINTER WS-STRPOIL
+           END-STRING.
+           MOVE SPACES TO WS-LNAMET.
+
        WRIT-PAR.
            PERFORM READ-PAR.
-           MOVE LS-SUB-ID  TO WS-IDX-ID
-           MOVE LS-SUB-DVZ TO WS-IDX-DVZ
-           MOVE "UGUR"     TO WS-IDX-FNAME
-           MOVE "KAYPAK"   TO WS-IDX-LNAME
-           MOVE 06081999   TO WS-IDX-DATE
-           MOVE 538        TO WS-IDX-BALANCE
-           WRITE IDX-REC FROM WS-IDX-REC
-              INVALID KEY
-                 PERFORM INVALID-PAR
-              NOT INVALID
-                 PERFORM NOT-INVALID-PAR
-           END-WRITE.
+           PERFORM CUR-VALID-PAR.
+           IF CUR-DVZ-INVALID
+              PERFORM INVALID-CUR-PAR
+           ELSE
+              MOVE LS-SUB-ID       TO WS-IDX-ID
+              MOVE LS-SUB-DVZ      TO WS-IDX-DVZ
+              MOVE LS-OPEN-FNAME   TO WS-IDX-FNAME
+              MOVE LS-OPEN-LNAME   TO WS-IDX-LNAME
+              MOVE LS-OPEN-DATE    TO WS-IDX-DATE
+              MOVE LS-OPEN-BALANCE TO WS-IDX-BALANCE
+              WRITE IDX-REC FROM WS-IDX-REC
+                 INVALID KEY
+                    PERFORM INVALID-PAR
+                 NOT INVALID
+                    PERFORM NOT-INVALID-PAR
+              END-WRITE
+           END-IF.
 
        INIT-PAR.
            MOVE SPACES      TO WS-IDX-REC
            MOVE SPACES      TO WS-NAMEB
            MOVE   1         TO WS-STRPOI
-           MOVE   1         TO WS-UNSTR.
+           MOVE   1         TO WS-UNSTR
+           MOVE SPACES      TO WS-LNAMEB
+           MOVE   1         TO WS-STRPOIL
+           MOVE   1         TO WS-UNSTRL.
 
        OPEN-PAR.
            OPEN I-O IDX-FILE
@@ -164,6 +360,37 @@
               DISPLAY 'DOSYA ACILMADI : ' IDX-ST
               STOP RUN
            END-IF.
+           OPEN INPUT CUR-FILE
+           IF NOT CUR-ST-SUCC
+              DISPLAY 'DOVIZ DOSYASI ACILMADI : ' CUR-ST
+              STOP RUN
+           END-IF.
+           OPEN EXTEND AUD-FILE
+           IF AUD-ST-NOFILE
+              OPEN OUTPUT AUD-FILE
+           END-IF
+           IF NOT AUD-ST-SUCC
+              DISPLAY 'DENETIM DOSYASI ACILMADI : ' AUD-ST
+              STOP RUN
+           END-IF.
+
+       CUR-VALID-PAR.
+           MOVE LS-SUB-DVZ TO CUR-CODE.
+           READ CUR-FILE
+              INVALID KEY
+                 SET CUR-DVZ-INVALID TO TRUE
+              NOT INVALID
+                 SET CUR-DVZ-VALID   TO TRUE
+           END-READ.
+
+       INVALID-CUR-PAR.
+           SET WS-DISHATD    TO   TRUE.
+           MOVE    24        TO   LS-SUB-RC.
+           MOVE    SPACES    TO   LS-FNAME-FROM.
+           MOVE    SPACES    TO   LS-FNAME-TO.
+           MOVE    SPACES    TO   LS-LNAME-FROM.
+           MOVE    SPACES    TO   LS-LNAME-TO.
+           MOVE    SPACES    TO   LS-SUB-DATA.
 
        INVALID-PAR.
            SET WS-DISHATD    TO   TRUE.
@@ -172,6 +399,7 @@
            MOVE    SPACES    TO   LS-FNAME-TO.
            MOVE    SPACES    TO   LS-LNAME-FROM.
            MOVE    SPACES    TO   LS-LNAME-TO.
+           MOVE    SPACES    TO   LS-SUB-DATA.
 
        NOT-INVALID-PAR.
            MOVE    0         TO   WS-DISHAT.
@@ -180,6 +408,13 @@
            MOVE    SPACES    TO   LS-FNAME-TO.
            MOVE    IDX-LNAME TO   LS-LNAME-FROM.
            MOVE    SPACES    TO   LS-LNAME-TO.
+           MOVE    IDX-BALANCE TO WS-BAL-DISP.
+           MOVE    SPACES    TO   LS-SUB-DATA.
+           STRING  'BALANCE:' DELIMITED SIZE
+                   WS-BAL-DISP DELIMITED SIZE
+                   INTO LS-SUB-DATA.
 
        CLOSE-FILE.
            CLOSE IDX-FILE.
+           CLOSE CUR-FILE.
+           CLOSE AUD-FILE.
